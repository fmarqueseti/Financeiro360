@@ -0,0 +1,21 @@
+      ******************************************************************
+      * COPYBOOK    : CADCONTAN                                        *
+      * DATE        : 2025-05-13                                       *
+      * AUTHOR      : EDU360 COLLAB TEAM                                *
+      *               THIAGO SOUZA                                     *
+      * PURPOSE     : RECORD LAYOUT OF THE CLOSING-BALANCE FILE         *
+      *               (CADCONTAN), SHARED BY EVERY PROGRAM THAT READS   *
+      *               OR WRITES IT.                                     *
+      ******************************************************************
+       01  REG-CONTAN.
+           03 IDCONTA-N          PIC X(04).
+           03 NOME-N             PIC X(30).
+           03 SALDOINI-N         PIC S9(10)V9(02).
+           03 STATUS-CONTAN      PIC X(01).
+               88 CONTAN-ATIVA               VALUE "A".
+               88 CONTAN-BLOQUEADA           VALUE "B".
+               88 CONTAN-ENCERRADA           VALUE "E".
+           03 TIPO-CONTAN        PIC X(01).
+               88 CONTAN-CORRENTE            VALUE "C".
+               88 CONTAN-POUPANCA            VALUE "P".
+           03 FILLER             PIC X(52).
