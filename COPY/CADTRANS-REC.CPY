@@ -0,0 +1,26 @@
+      ******************************************************************
+      * COPYBOOK    : CADTRANS-REC                                     *
+      * DATE        : 2025-05-08                                       *
+      * AUTHOR      : EDU360 COLLAB TEAM                                *
+      *               THIAGO SOUZA                                     *
+      * PURPOSE     : RECORD LAYOUT OF THE TRANSACTION MASTER          *
+      *               (CADTRANS), SHARED BY EVERY PROGRAM THAT READS   *
+      *               OR WRITES THE INDEXED TRANSACTION FILE.          *
+      ******************************************************************
+       01  REG-CADTRANS.
+           03  FD-DATA               PIC 9(08).
+           03  FD-TIPO               PIC 9(01).
+               88  TIPO-DEBITO                 VALUE 1.
+               88  TIPO-CREDITO                VALUE 2.
+           03  FD-VALOR              PIC 9(05)V9(02).
+           03  FD-DESCR              PIC X(05).
+           03  FD-IDCONTA            PIC 9(04).
+           03  FD-CATEGORIA          PIC X(02).
+               88  CATEGORIA-ALIMENTACAO        VALUE "AL".
+               88  CATEGORIA-UTILIDADES         VALUE "UT".
+               88  CATEGORIA-SALARIO            VALUE "SA".
+               88  CATEGORIA-TRANSPORTE         VALUE "TR".
+               88  CATEGORIA-OUTROS             VALUE "OU".
+               88  CATEGORIA-VALIDA             VALUES "AL" "UT" "SA"
+                                                        "TR" "OU".
+           03  FD-IDTRANS            PIC 9(08).
