@@ -0,0 +1,21 @@
+      ******************************************************************
+      * COPYBOOK    : CADCONTA                                         *
+      * DATE        : 2025-05-07                                       *
+      * AUTHOR      : EDU360 COLLAB TEAM                                *
+      *               FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)          *
+      * PURPOSE     : RECORD LAYOUT OF THE ACCOUNT MASTER (CADCONTA)   *
+      *               SHARED BY EVERY PROGRAM THAT READS OR WRITES     *
+      *               THE INDEXED ACCOUNT FILE.                        *
+      ******************************************************************
+       01  REG-CTA.
+           03  IDCONTA               PIC X(04).
+           03  NOME                  PIC X(30).
+           03  SALDOINI              PIC S9(10)V9(02).
+           03  STATUS-CONTA          PIC X(01).
+               88  CONTA-ATIVA                 VALUE "A".
+               88  CONTA-BLOQUEADA             VALUE "B".
+               88  CONTA-ENCERRADA             VALUE "E".
+           03  TIPO-CONTA            PIC X(01).
+               88  CONTA-CORRENTE              VALUE "C".
+               88  CONTA-POUPANCA              VALUE "P".
+           03  FILLER                PIC X(52).
