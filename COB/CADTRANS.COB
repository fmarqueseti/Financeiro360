@@ -4,8 +4,9 @@
       * AUTHOR      : EDU360 COLLAB TEAM                               *
       *               THIAGO SOUZA                                     *
       * DATA CENTER : COMPANY.EDUC360                                  *
-      * PURPOSE     : CARREGAR TRANSACOES DE UM ARQUIVO SEQUENCIAL     *
-      *                PARA UM INDEXADO                                *
+      * PURPOSE     : CARREGAR TRANSACOES DE UM OU MAIS ARQUIVOS       *
+      *                SEQUENCIAIS (LISTADOS NO ARQUIVO DE CONTROLE)   *
+      *                PARA O INDEXADO CADTRANS                        *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CADTRANS.
@@ -13,22 +14,57 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *----> ARQUIVO DE CONTROLE - UM NOME DE ARQUIVO DE TRANSACOES
+      *----> POR LINHA, PERMITINDO CARREGAR VARIOS FEEDERS NUM SO RUN
+           SELECT ARQ-CONTROLE ASSIGN TO
+                       "C:\teste\cad-trans-controle.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WK-FS-CONTROLE.
+
+      *----> NOME DO ARQUIVO DE TRANSACOES E LIDO DINAMICAMENTE DO
+      *----> ARQUIVO DE CONTROLE, UM POR VEZ
            SELECT CAD-TRANS ASSIGN TO
-                       "C:\teste\cad-trans.txt"
+                       WK-NOME-ARQ-ATUAL
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WK-FS-TRANS.
 
            SELECT CADTRANS ASSIGN TO
                        "C:\teste\cadtrans.dat"
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS SEQUENTIAL
+           ACCESS MODE IS DYNAMIC
            RECORD KEY IS FD-IDTRANS
            ALTERNATE KEY IS FD-IDCONTA
            WITH DUPLICATES
            FILE STATUS IS WK-FS-CADTRANS.
+
+      *----> CADASTRO DE CONTAS - CONSULTADO PARA VALIDAR QUE A CONTA
+      *----> DA TRANSACAO REALMENTE EXISTE ANTES DE CARREGAR
+           SELECT CADCONTA ASSIGN TO "C:\teste\cadconta.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDCONTA
+           FILE STATUS IS WK-FS-CADCONTA.
+
+      *----> TRANSACOES REJEITADAS FICAM EM SUSPENSO PARA ANALISE,
+      *----> EM VEZ DE SEREM DESCARTADAS SEM RASTRO
+           SELECT SUSPENSO ASSIGN TO SUSPENSO
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WK-FS-SUSPENSO.
+
+      *----> HISTORICO DE ARQUIVOS JA CARREGADOS - IMPEDE QUE O MESMO
+      *----> ARQUIVO DE TRANSACOES SEJA PROCESSADO DUAS VEZES
+           SELECT HISTCARGA ASSIGN TO "C:\teste\cadtrans-hist.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS HC-NOME-ARQ
+           FILE STATUS IS WK-FS-HIST.
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
+       FD ARQ-CONTROLE.
+       01 REG-CONTROLE               PIC X(100).
+
        FD CAD-TRANS.
        01 REG-CAD-TRANS.
            03 CAD-DATA              PIC 9(08).
@@ -36,48 +72,146 @@
            03 CAD-VALOR             PIC 9(5)V99.
            03 CAD-DESCR             PIC X(5).
            03 CAD-IDCONTA           PIC 9(04).
+           03 CAD-CATEGORIA         PIC X(02).
+               88 CAD-CATEGORIA-VALIDA          VALUES "AL" "UT" "SA"
+                                                        "TR" "OU".
 
        FD CADTRANS.
-       01 REG-CADTRANS.
-           03 FD-DATA              PIC 9(08).
-           03 FD-TIPO              PIC 9.
-           03 FD-VALOR             PIC 9(5)V99.
-           03 FD-DESCR             PIC X(5).
-           03 FD-IDCONTA           PIC 9(04).
-           03 FD-IDTRANS           PIC 9(08).
+       COPY CADTRANS-REC.
+
+       FD CADCONTA.
+       COPY CADCONTA.
+
+       FD SUSPENSO
+             RECORDING MODE IS F.
+       01 REG-SUSPENSO.
+           03 SP-DATA                PIC 9(08).
+           03 SP-TIPO                PIC 9(01).
+           03 SP-VALOR               PIC 9(05)V9(02).
+           03 SP-DESCR               PIC X(05).
+           03 SP-IDCONTA             PIC 9(04).
+           03 SP-CATEGORIA           PIC X(02).
+           03 SP-MOTIVO              PIC X(40).
+
+       FD HISTCARGA.
+       01 REG-HISTCARGA.
+           03 HC-NOME-ARQ            PIC X(100).
+           03 HC-QTD-REGS            PIC 9(08).
+           03 HC-CHECKSUM            PIC 9(12)V9(02).
 
        WORKING-STORAGE SECTION.
-       77  WK-FS-TRANS             PIC X(2)      VALUE SPACES.
-       77  WK-FS-CADTRANS          PIC X(2)      VALUE SPACES.
-       77  WK-CONTADOR             PIC 9(04)     VALUE 1.
-       77  WK-QNT-REG-LIDO         PIC 9(04)     VALUE ZEROS.
-     ******************************************************************
+       77  WK-FS-CONTROLE           PIC X(2)      VALUE SPACES.
+       77  WK-FS-TRANS              PIC X(2)      VALUE SPACES.
+       77  WK-FS-CADTRANS           PIC X(2)      VALUE SPACES.
+       77  WK-FS-CADCONTA           PIC X(2)      VALUE SPACES.
+       77  WK-FS-SUSPENSO           PIC X(2)      VALUE SPACES.
+       77  WK-FS-HIST               PIC X(2)      VALUE SPACES.
+       77  WK-NOME-ARQ-ATUAL        PIC X(100)    VALUE SPACES.
+       77  WK-CONTADOR              PIC 9(08)     VALUE 1.
+       77  WK-QNT-REG-LIDO          PIC 9(08)     VALUE ZEROS.
+       77  WK-QNT-SUSPENSAS         PIC 9(08)     VALUE ZEROS.
+       77  WK-IDCONTA-BUSCA         PIC X(04)     VALUE SPACES.
+       77  WK-MOTIVO-SUSPENSO       PIC X(40)     VALUE SPACES.
+       77  WK-QTD-ARQ-ATUAL         PIC 9(08)     VALUE ZEROS.
+       77  WK-CHECKSUM-ARQ-ATUAL    PIC 9(12)V9(02) VALUE ZEROS.
+       01  WK-SW-TRANSACAO-VALIDA   PIC X         VALUE "S".
+           88  TRANSACAO-VALIDA                   VALUE "S".
+           88  TRANSACAO-INVALIDA                 VALUE "N".
+       01  WK-SW-ARQ-JA-CARREGADO   PIC X         VALUE "N".
+           88  ARQ-JA-CARREGADO                   VALUE "S".
+           88  ARQ-NAO-CARREGADO                  VALUE "N".
+       01  WK-SW-ARQ-DISPONIVEL     PIC X         VALUE "S".
+           88  ARQ-DISPONIVEL                     VALUE "S".
+           88  ARQ-INDISPONIVEL                   VALUE "N".
+       01  WK-SW-GRAVACAO           PIC X         VALUE "S".
+           88  GRAVACAO-OK                        VALUE "S".
+           88  GRAVACAO-COM-ERRO                  VALUE "N".
+      ******************************************************************
        PROCEDURE DIVISION.
        0000-PRINCIPAL SECTION.
        0010-PRINCIPAL.
            PERFORM 0110-OPEN-DATA.
-           PERFORM 0210-VALIDATE-CAD-TRANS-OPEN.
            PERFORM 0220-VALIDATE-CADTRANS-OPEN.
-           PERFORM 0310-PROCESS-DATA UNTIL WK-FS-TRANS  EQUAL "10".
+           PERFORM 0226-VALIDATE-CADCONTA-OPEN.
+           PERFORM 0235-VALIDATE-CONTROLE-OPEN.
+           PERFORM 0237-VALIDATE-SUSPENSO-OPEN.
+           PERFORM 0150-DETERMINA-CONTADOR.
+
+           PERFORM 0600-PROCESSA-ARQUIVOS
+               UNTIL WK-FS-CONTROLE EQUAL "10".
+
            PERFORM 0410-CLOSE-DATA.
            PERFORM 0500-END-PROGRAM.
       ******************************************************************
        0100-OPEN-DATA SECTION.
        0110-OPEN-DATA.
-           OPEN INPUT  CAD-TRANS.
-           OPEN OUTPUT CADTRANS.
+      *----> ABRE EM I-O PARA PRESERVAR AS TRANSACOES JA CARREGADAS
+      *----> EM RUNS ANTERIORES; SE O ARQUIVO AINDA NAO EXISTIR,
+      *----> CRIA-O ANTES DE REABRIR EM I-O.
+           OPEN I-O CADTRANS.
+           IF WK-FS-CADTRANS EQUAL "35"
+               OPEN OUTPUT CADTRANS
+               CLOSE CADTRANS
+               OPEN I-O CADTRANS
+           END-IF.
+
+           OPEN INPUT ARQ-CONTROLE.
+           OPEN INPUT CADCONTA.
+           OPEN OUTPUT SUSPENSO.
+
+      *----> IDEM CADTRANS: ABRE EM I-O PARA PRESERVAR O HISTORICO DE
+      *----> ARQUIVOS JA CARREGADOS ENTRE RUNS; CRIA SE NAO EXISTIR.
+           OPEN I-O HISTCARGA.
+           IF WK-FS-HIST EQUAL "35"
+               OPEN OUTPUT HISTCARGA
+               CLOSE HISTCARGA
+               OPEN I-O HISTCARGA
+           END-IF.
+           PERFORM 0238-VALIDATE-HISTCARGA-OPEN.
+      ******************************************************************
+       0150-DETERMINA-CONTADOR SECTION.
+      *----> POSICIONA NO FINAL DO INDEXADO PARA CONTINUAR A NUMERACAO
+      *----> DE FD-IDTRANS A PARTIR DO MAIOR ID JA GRAVADO, EM VEZ DE
+      *----> COMECAR SEMPRE DO 1 E PERDER O QUE JA FOI CARREGADO.
+           MOVE 1          TO WK-CONTADOR.
+           MOVE LOW-VALUES TO FD-IDTRANS.
+           START CADTRANS KEY IS NOT LESS THAN FD-IDTRANS
+               INVALID KEY
+                   MOVE "10" TO WK-FS-CADTRANS
+           END-START.
+
+           PERFORM UNTIL WK-FS-CADTRANS EQUAL "10"
+               READ CADTRANS NEXT RECORD
+                   AT END
+                       MOVE "10" TO WK-FS-CADTRANS
+                   NOT AT END
+                       COMPUTE WK-CONTADOR = FD-IDTRANS + 1
+               END-READ
+           END-PERFORM.
+
+           MOVE "00" TO WK-FS-CADTRANS.
       ******************************************************************
        0200-VALIDATE-DATA SECTION.
        0210-VALIDATE-CAD-TRANS-OPEN.
+           SET ARQ-DISPONIVEL TO TRUE.
            EVALUATE WK-FS-TRANS
                WHEN "00"
                    CONTINUE
                WHEN "10"
                    CONTINUE
+               WHEN "35"
+      *----> ARQUIVO INFORMADO NO CONTROLE NAO EXISTE - CONDICAO
+      *----> RECUPERAVEL: IGNORA ESTE ARQUIVO E SEGUE PARA O PROXIMO
+      *----> EM VEZ DE ABORTAR A CARGA INTEIRA.
+                   SET ARQ-INDISPONIVEL TO TRUE
+                   MOVE "10" TO WK-FS-TRANS
+                   DISPLAY "AVISO: ARQUIVO " WK-NOME-ARQ-ATUAL
+                           " NAO ENCONTRADO (STATUS 35) - IGNORADO"
                WHEN OTHER
                    DISPLAY "ERRO: " WK-FS-TRANS
-                           " NA ABERTURA DO ARQUIVO CAD-TRANS"
-                   STOP RUN
+                           " NA ABERTURA DO ARQUIVO " WK-NOME-ARQ-ATUAL
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
            END-EVALUATE.
        0220-VALIDATE-CADTRANS-OPEN.
            EVALUATE WK-FS-CADTRANS
@@ -86,27 +220,93 @@
                WHEN OTHER
                    DISPLAY "ERRO: " WK-FS-CADTRANS
                            " NA ABERTURA DO ARQUIVO CADTRANS"
-                   STOP RUN
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
            END-EVALUATE.
        0230-VALIDATE-CAD-TRANS-READ.
-           EVALUATE WK-FS-CADTRANS
+      *----> UM STATUS FORA DE 00/10 NA LEITURA DE UM ARQUIVO DE
+      *----> ENTRADA (SEQUENCIAL, TIPICAMENTE CAUSADO POR MIDIA
+      *----> CORROMPIDA) E TRATADO COMO RECUPERAVEL NO NIVEL DO
+      *----> ARQUIVO: O REGISTRO CORRENTE VAI PARA SUSPENSO, A LEITURA
+      *----> DESTE ARQUIVO E INTERROMPIDA E A CARGA SEGUE PARA O
+      *----> PROXIMO ARQUIVO DO CONTROLE EM VEZ DE ABORTAR TODO O RUN.
+           EVALUATE WK-FS-TRANS
                WHEN "00"
                    CONTINUE
                WHEN "10"
                    CONTINUE
                WHEN OTHER
                    DISPLAY "ERRO: " WK-FS-TRANS
-                           " NA LEITURA DO ARQUIVO CAD-TRANS"
-                   STOP RUN
+                           " NA LEITURA DO ARQUIVO " WK-NOME-ARQ-ATUAL
+                           " - ARQUIVO INTERROMPIDO, PROSSEGUINDO"
+                   MOVE "ERRO DE LEITURA NO ARQUIVO DE ORIGEM"
+                                        TO WK-MOTIVO-SUSPENSO
+                   PERFORM 0350-SUSPENDER-TRANSACAO
+                   MOVE "10" TO WK-FS-TRANS
+      *----> ARQUIVO NAO FOI TOTALMENTE CONSUMIDO - NAO PODE SER
+      *----> MARCADO COMO CARREGADO EM HISTCARGA, SENAO OS REGISTROS
+      *----> APOS O ERRO FICARIAM PERDIDOS PARA SEMPRE.
+                   SET ARQ-INDISPONIVEL TO TRUE
+           END-EVALUATE.
+       0226-VALIDATE-CADCONTA-OPEN.
+           EVALUATE WK-FS-CADCONTA
+               WHEN "00"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERRO: " WK-FS-CADCONTA
+                           " NA ABERTURA DO ARQUIVO CADCONTA"
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+       0235-VALIDATE-CONTROLE-OPEN.
+           EVALUATE WK-FS-CONTROLE
+               WHEN "00"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERRO: " WK-FS-CONTROLE
+                           " NA ABERTURA DO ARQUIVO DE CONTROLE"
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+       0237-VALIDATE-SUSPENSO-OPEN.
+           EVALUATE WK-FS-SUSPENSO
+               WHEN "00"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERRO: " WK-FS-SUSPENSO
+                           " NA ABERTURA DO ARQUIVO SUSPENSO"
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+       0238-VALIDATE-HISTCARGA-OPEN.
+           EVALUATE WK-FS-HIST
+               WHEN "00"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERRO: " WK-FS-HIST
+                           " NA ABERTURA DO ARQUIVO HISTCARGA"
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
            END-EVALUATE.
        0240-VALIDATE-CADTRANS-WRITE.
+      *----> STATUS 22 (CHAVE JA EXISTENTE) E TRATADO COMO RECUPERAVEL:
+      *----> A TRANSACAO VAI PARA SUSPENSO EM VEZ DE ABORTAR O RUN.
+      *----> QUALQUER OUTRO STATUS DE ESCRITA E CONSIDERADO FATAL.
            EVALUATE WK-FS-CADTRANS
                WHEN "00"
-                   CONTINUE
+                   SET GRAVACAO-OK TO TRUE
+               WHEN "22"
+                   SET GRAVACAO-COM-ERRO TO TRUE
+                   DISPLAY "AVISO: " WK-FS-CADTRANS
+                           " CHAVE DUPLICADA AO GRAVAR CADTRANS - "
+                           "TRANSACAO EM SUSPENSO"
+                   MOVE "CHAVE DUPLICADA AO GRAVAR EM CADTRANS"
+                                        TO WK-MOTIVO-SUSPENSO
                WHEN OTHER
                    DISPLAY "ERRO: " WK-FS-CADTRANS
                            " NA ESCRITA DO ARQUIVO CADTRANS"
-                   STOP RUN
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
            END-EVALUATE.
       ******************************************************************
        0300-PROCESS-DATA SECTION.
@@ -116,24 +316,37 @@
                    MOVE "10" TO WK-FS-TRANS
                NOT AT END
                    PERFORM 0230-VALIDATE-CAD-TRANS-READ
-                   MOVE REG-CAD-TRANS TO REG-CADTRANS
 
-      *----> DISPLAY DO REGISTRO ANTES DE GRAVAR
-                   PERFORM 0330-MOSTRA-REGISTRO-ANTES
+                   IF WK-FS-TRANS EQUAL "10"
+                       EXIT PARAGRAPH
+                   END-IF
 
-                   MOVE WK-CONTADOR TO FD-IDTRANS
+                   ADD 1          TO WK-QTD-ARQ-ATUAL
+                   ADD CAD-VALOR  TO WK-CHECKSUM-ARQ-ATUAL
 
-                   WRITE REG-CADTRANS
-                   PERFORM 0240-VALIDATE-CADTRANS-WRITE
+      *----> DISPLAY DO REGISTRO ANTES DE GRAVAR
+                   PERFORM 0330-MOSTRA-REGISTRO-ANTES
 
-      *----> DISPLAY DO REGISTRO DEPOIS DE GRAVAR
-                   PERFORM 0331-MOSTRA-REGISTRO-DEPOIS
+                   PERFORM 0340-VALIDA-TRANSACAO
 
-                   MOVE WK-CONTADOR TO FD-IDTRANS
+                   IF TRANSACAO-VALIDA
+                       MOVE REG-CAD-TRANS TO REG-CADTRANS
+                       MOVE WK-CONTADOR   TO FD-IDTRANS
 
-                   ADD 1 TO WK-CONTADOR
+                       WRITE REG-CADTRANS
+                       PERFORM 0240-VALIDATE-CADTRANS-WRITE
 
-                   DISPLAY 'GRAVADO COM SUCESSO'
+                       IF GRAVACAO-OK
+      *----> DISPLAY DO REGISTRO DEPOIS DE GRAVAR
+                           PERFORM 0331-MOSTRA-REGISTRO-DEPOIS
+                           ADD 1 TO WK-CONTADOR
+                           DISPLAY 'GRAVADO COM SUCESSO'
+                       ELSE
+                           PERFORM 0350-SUSPENDER-TRANSACAO
+                       END-IF
+                   ELSE
+                       PERFORM 0350-SUSPENDER-TRANSACAO
+                   END-IF
            END-READ.
 
            MOVE WK-CONTADOR TO WK-QNT-REG-LIDO.
@@ -145,6 +358,7 @@
            DISPLAY "VALOR...." CAD-VALOR.
            DISPLAY "DESCR...." CAD-DESCR.
            DISPLAY "IDCONTA.." CAD-IDCONTA.
+           DISPLAY "CATEGORIA" CAD-CATEGORIA.
            DISPLAY "=========================".
       *
        0331-MOSTRA-REGISTRO-DEPOIS.
@@ -154,18 +368,116 @@
            DISPLAY "VALOR...." FD-VALOR.
            DISPLAY "DESCR...." FD-DESCR.
            DISPLAY "IDCONTA.." FD-IDCONTA.
+           DISPLAY "CATEGORIA" FD-CATEGORIA.
            DISPLAY "=========================".
+      *
+       0340-VALIDA-TRANSACAO SECTION.
+           SET TRANSACAO-VALIDA TO TRUE.
+           MOVE SPACES TO WK-MOTIVO-SUSPENSO.
+
+           IF CAD-TIPO NOT EQUAL 1 AND CAD-TIPO NOT EQUAL 2
+               SET TRANSACAO-INVALIDA TO TRUE
+               MOVE "TIPO DE TRANSACAO INVALIDO (SO 1 OU 2)"
+                                    TO WK-MOTIVO-SUSPENSO
+               GO TO 0340-VALIDA-TRANSACAO-EXIT
+           END-IF.
+
+           IF NOT CAD-CATEGORIA-VALIDA
+               SET TRANSACAO-INVALIDA TO TRUE
+               MOVE "CATEGORIA DE TRANSACAO INVALIDA"
+                                    TO WK-MOTIVO-SUSPENSO
+               GO TO 0340-VALIDA-TRANSACAO-EXIT
+           END-IF.
+
+           MOVE CAD-IDCONTA     TO WK-IDCONTA-BUSCA.
+           MOVE WK-IDCONTA-BUSCA TO IDCONTA.
+           READ CADCONTA
+               INVALID KEY
+                   SET TRANSACAO-INVALIDA TO TRUE
+                   MOVE "CONTA NAO CADASTRADA (CADCONTA)"
+                                        TO WK-MOTIVO-SUSPENSO
+           END-READ.
+       0340-VALIDA-TRANSACAO-EXIT.
+           EXIT.
+      *
+       0350-SUSPENDER-TRANSACAO SECTION.
+           MOVE CAD-DATA          TO SP-DATA.
+           MOVE CAD-TIPO          TO SP-TIPO.
+           MOVE CAD-VALOR         TO SP-VALOR.
+           MOVE CAD-DESCR         TO SP-DESCR.
+           MOVE CAD-IDCONTA       TO SP-IDCONTA.
+           MOVE CAD-CATEGORIA     TO SP-CATEGORIA.
+           MOVE WK-MOTIVO-SUSPENSO TO SP-MOTIVO.
+           WRITE REG-SUSPENSO.
+           ADD 1 TO WK-QNT-SUSPENSAS.
+           DISPLAY "TRANSACAO EM SUSPENSO: " WK-MOTIVO-SUSPENSO.
+      ******************************************************************
+       0600-PROCESSA-ARQUIVOS SECTION.
+       0610-PROCESSA-ARQUIVOS.
+           READ ARQ-CONTROLE
+               AT END
+                   MOVE "10" TO WK-FS-CONTROLE
+               NOT AT END
+                   MOVE REG-CONTROLE TO WK-NOME-ARQ-ATUAL
+                   PERFORM 0620-CARREGA-ARQUIVO
+           END-READ.
+      *
+       0620-CARREGA-ARQUIVO SECTION.
+           MOVE WK-NOME-ARQ-ATUAL TO HC-NOME-ARQ.
+           READ HISTCARGA
+               INVALID KEY
+                   SET ARQ-NAO-CARREGADO TO TRUE
+               NOT INVALID KEY
+                   SET ARQ-JA-CARREGADO TO TRUE
+           END-READ.
+
+           IF ARQ-JA-CARREGADO
+               DISPLAY "CADTRANS: ARQUIVO " WK-NOME-ARQ-ATUAL
+                       " JA FOI CARREGADO ANTERIORMENTE - IGNORADO"
+               EXIT SECTION
+           END-IF.
+
+           DISPLAY "CADTRANS: CARREGANDO ARQUIVO " WK-NOME-ARQ-ATUAL.
+           MOVE ZEROS TO WK-QTD-ARQ-ATUAL WK-CHECKSUM-ARQ-ATUAL.
+           MOVE "00" TO WK-FS-TRANS.
+           OPEN INPUT CAD-TRANS.
+           PERFORM 0210-VALIDATE-CAD-TRANS-OPEN.
+
+           PERFORM 0310-PROCESS-DATA UNTIL WK-FS-TRANS EQUAL "10".
+
+           CLOSE CAD-TRANS.
+
+      *----> SO REGISTRA O HISTORICO DE CARGA SE O ARQUIVO REALMENTE
+      *----> FOI ENCONTRADO E ABERTO; UM ARQUIVO AUSENTE (STATUS 35)
+      *----> DEVE PODER SER TENTADO NOVAMENTE NA PROXIMA EXECUCAO.
+           IF ARQ-DISPONIVEL
+               PERFORM 0630-GRAVA-HISTORICO-CARGA
+           END-IF.
+      *
+       0630-GRAVA-HISTORICO-CARGA SECTION.
+           MOVE WK-NOME-ARQ-ATUAL      TO HC-NOME-ARQ.
+           MOVE WK-QTD-ARQ-ATUAL       TO HC-QTD-REGS.
+           MOVE WK-CHECKSUM-ARQ-ATUAL  TO HC-CHECKSUM.
+           WRITE REG-HISTCARGA
+               INVALID KEY
+                   DISPLAY "CADTRANS: FALHA AO REGISTRAR HISTORICO DE "
+                           WK-NOME-ARQ-ATUAL
+           END-WRITE.
       ******************************************************************
        0400-CLOSE-DATA SECTION.
        0410-CLOSE-DATA.
-           CLOSE CAD-TRANS.
+           CLOSE ARQ-CONTROLE.
+           CLOSE CADCONTA.
+           CLOSE SUSPENSO.
+           CLOSE HISTCARGA.
            CLOSE CADTRANS.
            IF WK-FS-CADTRANS NOT EQUAL "00" THEN
                DISPLAY "ERRO AO FECHAR O ARQUIVO:" WK-FS-CADTRANS
            ELSE
                DISPLAY "ARQUIVO FECHADO COM SUCESSO".
+           DISPLAY "TOTAL DE TRANSACOES EM SUSPENSO: " WK-QNT-SUSPENSAS.
       ******************************************************************
        0500-END-PROGRAM SECTION.
        0510-END-PROGRAM.
-           STOP RUN.
+           GOBACK.
        END PROGRAM CADTRANS.
