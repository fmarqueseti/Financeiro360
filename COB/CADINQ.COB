@@ -0,0 +1,235 @@
+      ******************************************************************
+      * FILE NAME   : CADINQ                                           *
+      * DATE        : 2025-05-25                                       *
+      * AUTHOR      : EDU360 COLLAB TEAM                               *
+      *               THIAGO SOUZA                                     *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : ON-DEMAND SINGLE-ACCOUNT INQUIRY - PRINTS ONE     *
+      *               ACCOUNT'S TRANSACTION LIST AND BALANCE WITHOUT   *
+      *               RUNNING THE FULL CALCSALDO BATCH                 *
+      ******************************************************************
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID. CADINQ.
+      ******************************************************************
+       ENVIRONMENT                     DIVISION.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT CADCONTA ASSIGN TO "C:\teste\cadconta.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS IDCONTA
+               FILE STATUS  IS WK-FS-CADCONTA.
+      *
+           SELECT CADTRANS ASSIGN TO "C:\teste\cadtrans.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS FD-IDTRANS
+               ALTERNATE RECORD KEY IS FD-IDCONTA
+               WITH DUPLICATES
+               FILE STATUS  IS WK-FS-CADTRANS.
+      *
+      *----> CONTA CONSULTADA E LIDA DESTE ARQUIVO DE PARAMETRO, NO
+      *----> MESMO PADRAO JA USADO PARA PARM-RESTART E PARM-LIMITE
+           SELECT PARM-CONSULTA ASSIGN TO "C:\teste\cadinq-conta.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS WK-FS-PARM.
+      ******************************************************************
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD  CADCONTA.
+       COPY CADCONTA.
+      *
+       FD  CADTRANS.
+       COPY CADTRANS-REC.
+      *
+       FD  PARM-CONSULTA.
+       01  REG-PARM-CONSULTA            PIC X(04).
+      *
+       WORKING-STORAGE                 SECTION.
+       77  WK-FS-CADCONTA            PIC X(02)     VALUE ZEROS.
+       77  WK-FS-CADTRANS            PIC X(02)     VALUE ZEROS.
+       77  WK-FS-PARM                PIC X(02)     VALUE ZEROS.
+      *
+       77  WK-IDCONTA-CONSULTA       PIC X(04)     VALUE SPACES.
+       77  SALDOFINAL                PIC S9(10)V9(02) VALUE ZEROS.
+       77  WK-ULTIMO-IDTRANS         PIC 9(08)     VALUE ZEROS.
+       77  WK-SALDO-ANTERIOR         PIC S9(10)V9(02) VALUE ZEROS.
+      *
+       01  WK-SW-CONTA-ENCONTRADA    PIC X         VALUE "N".
+           88  CONTA-ENCONTRADA                    VALUE "S".
+           88  CONTA-NAO-ENCONTRADA                VALUE "N".
+      *
+       01  WK-TRANSACAO-ENCONTRADA   PIC X         VALUE "N".
+           88  TEM-TRANSACAO                       VALUE "S".
+           88  NAO-TEM-TRANSACAO                   VALUE "N".
+      ******************************************************************
+       PROCEDURE                       DIVISION.
+       0000-PRINCIPAL                  SECTION.
+       0010-PRINCIPAL.
+           PERFORM 0110-OPEN-DATA.
+           PERFORM 0290-LE-CONTA-CONSULTADA.
+           PERFORM 0310-CONSULTA-CONTA.
+           PERFORM 0400-CLOSE-DATA.
+           PERFORM 0500-END-PROGRAM.
+      ******************************************************************
+       0100-OPEN-DATA                  SECTION.
+       0110-OPEN-DATA.
+           OPEN INPUT CADCONTA.
+           PERFORM 0210-VALIDATE-CADCONTA-OPEN.
+      *
+           OPEN INPUT CADTRANS.
+           PERFORM 0220-VALIDATE-CADTRANS-OPEN.
+      ******************************************************************
+       0200-VALIDATE-DATA              SECTION.
+       0210-VALIDATE-CADCONTA-OPEN.
+           EVALUATE WK-FS-CADCONTA
+               WHEN "00"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERRO: " WK-FS-CADCONTA
+                           " NA ABERTURA DO ARQUIVO CADCONTA"
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      *
+       0220-VALIDATE-CADTRANS-OPEN.
+           EVALUATE WK-FS-CADTRANS
+               WHEN "00"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERRO: " WK-FS-CADTRANS
+                           " NA ABERTURA DO ARQUIVO CADTRANS"
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      *
+       0250-VALIDATE-CADTRANS-READ.
+           EVALUATE WK-FS-CADTRANS
+               WHEN "00"
+                   CONTINUE
+               WHEN "10"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERRO: " WK-FS-CADTRANS
+                           " NA LEITURA DO ARQUIVO CADTRANS"
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      *
+       0290-LE-CONTA-CONSULTADA.
+           MOVE SPACES TO WK-IDCONTA-CONSULTA.
+           OPEN INPUT PARM-CONSULTA.
+           IF WK-FS-PARM EQUAL "00"
+               READ PARM-CONSULTA
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE REG-PARM-CONSULTA TO WK-IDCONTA-CONSULTA
+               END-READ
+               CLOSE PARM-CONSULTA
+           ELSE
+               DISPLAY "ERRO: " WK-FS-PARM
+                       " NA ABERTURA DO ARQUIVO PARM-CONSULTA"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+      ******************************************************************
+       0300-PROCESS-DATA               SECTION.
+       0310-CONSULTA-CONTA.
+           SET CONTA-NAO-ENCONTRADA TO TRUE.
+           IF WK-IDCONTA-CONSULTA EQUAL SPACES
+               DISPLAY "CADINQ: NENHUMA CONTA INFORMADA EM "
+                       "PARM-CONSULTA"
+               MOVE 16 TO RETURN-CODE
+               EXIT SECTION
+           END-IF.
+      *
+           MOVE WK-IDCONTA-CONSULTA TO IDCONTA.
+           READ CADCONTA
+               INVALID KEY
+                   DISPLAY "CADINQ: CONTA " WK-IDCONTA-CONSULTA
+                           " NAO CADASTRADA"
+                   MOVE 16 TO RETURN-CODE
+                   EXIT SECTION
+               NOT INVALID KEY
+                   SET CONTA-ENCONTRADA TO TRUE
+           END-READ.
+      *
+           PERFORM 0320-MOSTRA-CABECALHO.
+           PERFORM 0330-VERIFICA-TRANSACAO.
+           PERFORM 0350-MOSTRA-RODAPE.
+      *
+       0320-MOSTRA-CABECALHO.
+           DISPLAY "+====================================+".
+           DISPLAY "CONSULTA DA CONTA......... " IDCONTA
+           DISPLAY "NOME....................... " NOME
+           DISPLAY "SALDO ANTERIOR............. " SALDOINI
+           DISPLAY "+====================================+".
+      *
+       0330-VERIFICA-TRANSACAO.
+           SET     NAO-TEM-TRANSACAO      TO TRUE.
+           MOVE    IDCONTA                TO FD-IDCONTA.
+           MOVE    SALDOINI               TO SALDOFINAL.
+           MOVE    ZEROS                  TO WK-ULTIMO-IDTRANS.
+           MOVE    "00"                   TO WK-FS-CADTRANS.
+      *
+           IF NOT CONTA-ATIVA
+               DISPLAY "CONTA " IDCONTA " STATUS " STATUS-CONTA
+                       " - TRANSACOES IGNORADAS"
+               EXIT PARAGRAPH
+           END-IF.
+      *
+           START CADTRANS KEY IS NOT LESS THAN FD-IDCONTA
+               INVALID KEY
+                   MOVE "10" TO WK-FS-CADTRANS
+                   DISPLAY "NENHUMA TRANSACAO PARA A CONTA"
+                   EXIT PARAGRAPH
+           END-START.
+      *
+           PERFORM UNTIL WK-FS-CADTRANS EQUAL "10"
+               READ CADTRANS NEXT
+                   AT END
+                       MOVE "10" TO WK-FS-CADTRANS
+                       EXIT PARAGRAPH
+                   NOT AT END
+                       IF FD-IDCONTA NOT EQUAL IDCONTA
+                           EXIT PERFORM
+                       END-IF
+      *
+                       PERFORM 0250-VALIDATE-CADTRANS-READ
+      *
+                       IF FD-IDTRANS EQUAL WK-ULTIMO-IDTRANS
+                           EXIT PERFORM
+                       ELSE
+                           MOVE FD-IDTRANS     TO WK-ULTIMO-IDTRANS
+                           PERFORM 0340-MOSTRA-LINHA-EXTRATO
+                       END-IF
+                       SET TEM-TRANSACAO   TO TRUE
+               END-READ
+           END-PERFORM.
+      *
+       0340-MOSTRA-LINHA-EXTRATO.
+           MOVE SALDOFINAL TO WK-SALDO-ANTERIOR.
+           EVALUATE FD-TIPO
+               WHEN 1
+                   SUBTRACT FD-VALOR FROM SALDOFINAL
+               WHEN 2
+                   ADD      FD-VALOR TO SALDOFINAL
+           END-EVALUATE.
+           DISPLAY "  " FD-DATA " " FD-TIPO " " FD-VALOR " "
+                   FD-DESCR " SALDO: " SALDOFINAL.
+      *
+       0350-MOSTRA-RODAPE.
+           DISPLAY "SALDO ATUAL................ " SALDOFINAL.
+           DISPLAY "+====================================+".
+      ******************************************************************
+       0400-CLOSE-DATA                 SECTION.
+       0410-CLOSE-DATA.
+           CLOSE CADCONTA.
+           CLOSE CADTRANS.
+      ******************************************************************
+       0500-END-PROGRAM                SECTION.
+       0510-END-PROGRAM.
+           GOBACK.
+       END PROGRAM CADINQ.
