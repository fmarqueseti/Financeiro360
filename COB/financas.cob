@@ -1,43 +1,107 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. FINANCAS.
+      ******************************************************************
+      * PURPOSE     : NIGHTLY ORCHESTRATOR - DRIVES THE ACCOUNT LOAD,   *
+      *               TRANSACTION LOAD AND BALANCE CALCULATION STEPS   *
+      *               AS A SINGLE CHAIN, STOPPING THE CHAIN IF ANY     *
+      *               STAGE FAILS.                                     *
       ******************************************************************
        ENVIRONMENT DIVISION.
-       
+
       ******************************************************************
-       DATA DIVISION. 
+       DATA DIVISION.
        FILE SECTION.
-      * 
+      *
        WORKING-STORAGE SECTION.
+      *
+       01  WS-SW-ABORTOU             PIC X        VALUE "N".
+           88  ABORTOU-O-CICLO                    VALUE "S".
+           88  CICLO-OK                           VALUE "N".
       *
       ******************************************************************
-       PROCEDURE DIVISION. 
+       PROCEDURE DIVISION.
        0000-UNICA SECTION.
        0100-PRINCIPAL.
            PERFORM 0200-INICIAR.
+
            PERFORM 0300-PROCESSAR1.
+           IF ABORTOU-O-CICLO
+               GO TO 0900-FIM-COM-ERRO
+           END-IF.
+
            PERFORM 0310-CALCULA-SALDO-FINAL.
+           IF ABORTOU-O-CICLO
+               GO TO 0900-FIM-COM-ERRO
+           END-IF.
+
            PERFORM 0320-EXIBE-EXTRATO.
            PERFORM 0330-RELATORIO-MENSAL.
+           PERFORM 0335-RELATORIO-EXCECOES.
            PERFORM 0400-FINALIZAR.
-           DISPLAY "Hello world"
            STOP RUN.
-      ******************************************************************        
+      ******************************************************************
        0200-INICIAR.
+           SET CICLO-OK TO TRUE.
+           DISPLAY "FINANCAS: INICIANDO CICLO NOTURNO".
 
       ******************************************************************
        0300-PROCESSAR1.
-           
+           DISPLAY "FINANCAS: CARGA DE CONTAS (CADCONT)".
+           CALL "CADCONT"
+           IF RETURN-CODE NOT EQUAL ZERO
+               DISPLAY "FINANCAS: CADCONT FALHOU - RC=" RETURN-CODE
+               SET ABORTOU-O-CICLO TO TRUE
+               GO TO 0300-PROCESSAR1-EXIT
+           END-IF.
+
+           DISPLAY "FINANCAS: CARGA DE TRANSACOES (CADTRANS)".
+           CALL "CADTRANS"
+           IF RETURN-CODE NOT EQUAL ZERO
+               DISPLAY "FINANCAS: CADTRANS FALHOU - RC=" RETURN-CODE
+               SET ABORTOU-O-CICLO TO TRUE
+           END-IF.
+       0300-PROCESSAR1-EXIT.
+           EXIT.
       ******************************************************************
        0310-CALCULA-SALDO-FINAL.
-           
+           DISPLAY "FINANCAS: CALCULO DE SALDO (CALCSALDO)".
+           CALL "CALCSALDO"
+           IF RETURN-CODE NOT EQUAL ZERO
+               DISPLAY "FINANCAS: CALCSALDO FALHOU - RC=" RETURN-CODE
+               SET ABORTOU-O-CICLO TO TRUE
+           END-IF.
       ******************************************************************
        0320-EXIBE-EXTRATO.
-           
+           DISPLAY "FINANCAS: EMISSAO DE EXTRATOS (EXTRATO)".
+           MOVE ZERO TO RETURN-CODE.
+           CALL "EXTRATO"
+           IF RETURN-CODE NOT EQUAL ZERO
+               DISPLAY "FINANCAS: EXTRATO FALHOU - RC=" RETURN-CODE
+           END-IF.
       ******************************************************************
        0330-RELATORIO-MENSAL.
-           
+           DISPLAY "FINANCAS: RELATORIO MENSAL (RELMENSAL)".
+           MOVE ZERO TO RETURN-CODE.
+           CALL "RELMENSAL"
+           IF RETURN-CODE NOT EQUAL ZERO
+               DISPLAY "FINANCAS: RELMENSAL FALHOU - RC=" RETURN-CODE
+           END-IF.
+      ******************************************************************
+       0335-RELATORIO-EXCECOES.
+           DISPLAY "FINANCAS: CONTAS EM EXCECAO (RELEXCEC)".
+           MOVE ZERO TO RETURN-CODE.
+           CALL "RELEXCEC"
+           IF RETURN-CODE NOT EQUAL ZERO
+               DISPLAY "FINANCAS: RELEXCEC FALHOU - RC=" RETURN-CODE
+           END-IF.
       ******************************************************************
        0400-FINALIZAR.
-           
-      ******************************************************************        
+           DISPLAY "FINANCAS: CICLO NOTURNO ENCERRADO".
+      ******************************************************************
+       0900-FIM-COM-ERRO.
+           PERFORM 0400-FINALIZAR.
+           DISPLAY "FINANCAS: CICLO NOTURNO ABORTADO".
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+      ******************************************************************
        END PROGRAM FINANCAS.
