@@ -14,7 +14,7 @@
        FILE-CONTROL.
            SELECT CADCONTA ASSIGN TO "C:\teste\cadconta.dat"
                ORGANIZATION IS INDEXED
-               ACCESS MODE  IS SEQUENTIAL
+               ACCESS MODE  IS DYNAMIC
                RECORD KEY   IS IDCONTA
                FILE STATUS  IS WK-FS-CADCONTA.
       *     
@@ -31,6 +31,21 @@
                ACCESS MODE  IS SEQUENTIAL
                RECORD KEY   IS IDCONTA-N
                FILE STATUS IS WK-FS-CADCONTAN.
+      *
+           SELECT JORNAL   ASSIGN TO "C:\teste\jornal.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS WK-FS-JORNAL.
+      *
+           SELECT PARM-RESTART ASSIGN TO "C:\teste\cs-restart.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS WK-FS-PARM.
+      *
+           SELECT CKPOINT  ASSIGN TO "C:\teste\cs-ckpoint.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS WK-FS-CKPOINT.
       ******************************************************************
        DATA                            DIVISION.
        FILE                            SECTION.
@@ -38,34 +53,65 @@
        COPY CADCONTA.
 
        FD  CADTRANS.
-           01  REG-TRANS.
-               03 FD-DATA            PIC 9(08).
-               03 FD-TIPO            PIC 9(01).
-               03 FD-VALOR           PIC 9(05)V9(02).
-               03 FD-DESCR           PIC X(05).
-               03 FD-IDCONTA         PIC 9(04).
-               03 FD-IDTRANS         PIC 9(08).
-               
+       COPY CADTRANS-REC.
+
        FD  CADCONTAN.
-           01  REG-CONTAN.
-               03 IDCONTA-N          PIC X(04).
-               03 NOME-N             PIC X(30).
-               03 SALDOINI-N         PIC 9(10)V9(02).
-               03 FILLER             PIC X(54).
+       COPY CADCONTAN.
+
+       FD  JORNAL
+             RECORDING MODE IS F.
+       01  REG-JORNAL.
+           03 JR-IDCONTA             PIC X(04).
+           03 JR-IDTRANS             PIC 9(08).
+           03 JR-TIPO                PIC 9(01).
+           03 JR-VALOR               PIC 9(05)V9(02).
+           03 JR-SALDO-ANTES         PIC S9(10)V9(02).
+           03 JR-SALDO-DEPOIS        PIC S9(10)V9(02).
+
+       FD  PARM-RESTART.
+       01  REG-PARM-RESTART          PIC X(01).
+
+       FD  CKPOINT
+             RECORDING MODE IS F.
+       01  REG-CKPOINT.
+           03 CK-ULTIMA-CONTA        PIC X(04).
+           03 CK-SOMA-SALDOINI       PIC S9(10)V9(02).
+           03 CK-SOMA-SALDOINI-N     PIC S9(10)V9(02).
+           03 CK-SOMA-DEBITO         PIC S9(10)V9(02).
+           03 CK-SOMA-CREDITO        PIC S9(10)V9(02).
 
        WORKING-STORAGE                 SECTION.
-      *---> Variaveis de status 
+      *---> Variaveis de status
        77  WK-FS-CADCONTA            PIC X(02)    VALUE ZEROS.
        77  WK-FS-CADTRANS            PIC X(02)    VALUE ZEROS.
        77  WK-FS-CADCONTAN           PIC X(02)    VALUE ZEROS.
-       
-       77  SALDOFINAL                PIC 9(06)V99 VALUE ZEROS.
+       77  WK-FS-JORNAL              PIC X(02)    VALUE ZEROS.
+       77  WK-FS-PARM                PIC X(02)    VALUE ZEROS.
+       77  WK-FS-CKPOINT             PIC X(02)    VALUE ZEROS.
+
+       77  SALDOFINAL                PIC S9(10)V9(02) VALUE ZEROS.
        77  WK-ULTIMO-IDTRANS         PIC 9(08)    VALUE ZEROS.
+       77  WK-SALDO-ANTES            PIC S9(10)V9(02) VALUE ZEROS.
 
        01 WK-TRANSACAO-ENCONTRADA    PIC X        VALUE "N".
            88 TEM-TRANSACAO                       VALUE "S".
            88 NAO-TEM-TRANSACAO                   VALUE "N".
 
+      *---> Controle de checkpoint/restart
+       77  WK-CKPOINT-INTERVALO      PIC 9(04)    VALUE 0050.
+       77  WK-CKPOINT-CONTADOR       PIC 9(04)    VALUE ZEROS.
+       01  WK-SW-RESTART             PIC X        VALUE "N".
+           88 MODO-RESTART                        VALUE "S".
+           88 MODO-NORMAL                          VALUE "N".
+
+      *---> Totais para a reconciliacao de fechamento
+       77  WK-SOMA-SALDOINI          PIC S9(10)V9(02) VALUE ZEROS.
+       77  WK-SOMA-SALDOINI-N        PIC S9(10)V9(02) VALUE ZEROS.
+       77  WK-SOMA-DEBITO            PIC S9(10)V9(02) VALUE ZEROS.
+       77  WK-SOMA-CREDITO           PIC S9(10)V9(02) VALUE ZEROS.
+       77  WK-SALDO-ESPERADO         PIC S9(10)V9(02) VALUE ZEROS.
+       77  WK-VARIACAO               PIC S9(10)V9(02) VALUE ZEROS.
+
 
 
       ******************************************************************
@@ -74,19 +120,30 @@
        0010-PRINCIPAL.
            PERFORM 0110-OPEN-DATA.
            PERFORM 0310-PROCESS-DATA UNTIL WK-FS-CADCONTA EQUAL "10".
+           PERFORM 0345-RECONCILIA-TOTAIS.
            PERFORM 0400-CLOSE-DATA.
            PERFORM 0500-END-PROGRAM.
       ******************************************************************
        0100-OPEN-DATA                  SECTION.
        0110-OPEN-DATA.
+           PERFORM 0290-VERIFICA-MODO-RESTART.
+
            OPEN INPUT   CADCONTA.
            PERFORM 0210-VALIDATE-CADCONTA-OPEN.
 
            OPEN INPUT CADTRANS.
            PERFORM 0220-VALIDATE-CADTRANS-OPEN.
-           
-           OPEN OUTPUT CADCONTAN.
+
+           IF MODO-RESTART
+               PERFORM 0295-POSICIONA-RESTART
+               OPEN I-O CADCONTAN
+               OPEN EXTEND JORNAL
+           ELSE
+               OPEN OUTPUT CADCONTAN
+               OPEN OUTPUT JORNAL
+           END-IF.
            PERFORM 0230-VALIDATE-CADCONTAN-OPEN.
+           PERFORM 0270-VALIDATE-JORNAL-OPEN.
       ******************************************************************
        0200-VALIDATE-DATA              SECTION.
        0210-VALIDATE-CADCONTA-OPEN.
@@ -98,7 +155,9 @@
                WHEN OTHER
                    DISPLAY "ERRO: " WK-FS-CADCONTA
                            " NA ABERTURA DO ARQUIVO CADCONTA"
-                   STOP RUN
+                   PERFORM 0410-CLOSE-DATA
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
            END-EVALUATE.
       *
        0220-VALIDATE-CADTRANS-OPEN.
@@ -108,9 +167,11 @@
                WHEN OTHER
                    DISPLAY "ERRO: " WK-FS-CADTRANS
                            " NA ABERTURA DO ARQUIVO CADTRANS"
-                   STOP RUN
+                   PERFORM 0410-CLOSE-DATA
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
            END-EVALUATE.
-      *         
+      *
        0230-VALIDATE-CADCONTAN-OPEN.
            EVALUATE WK-FS-CADCONTAN
                WHEN "00"
@@ -118,7 +179,9 @@
                WHEN OTHER
                    DISPLAY "ERRO: " WK-FS-CADCONTAN
                            " NA ABERTURA DO ARQUIVO CADCONTAN"
-                   STOP RUN
+                   PERFORM 0410-CLOSE-DATA
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
            END-EVALUATE.
       *
        0240-VALIDATE-CADCONTA-READ.
@@ -130,7 +193,9 @@
                WHEN OTHER
                    DISPLAY "ERRO: " WK-FS-CADCONTA
                            " NA LEITURA DO ARQUIVO CADCONTA"
-                   STOP RUN
+                   PERFORM 0410-CLOSE-DATA
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
            END-EVALUATE.
       *
        0250-VALIDATE-CADTRANS-READ.
@@ -142,7 +207,9 @@
                WHEN OTHER
                    DISPLAY "ERRO: " WK-FS-CADTRANS
                            " NA LEITURA DO ARQUIVO CADTRANS"
-                   STOP RUN
+                   PERFORM 0410-CLOSE-DATA
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
            END-EVALUATE.
       *
        0260-VALIDATE-CADCONTAN-WRITE.
@@ -155,24 +222,103 @@
                    PERFORM 0410-CLOSE-DATA
                    PERFORM 0510-END-PROGRAM
            END-EVALUATE.
+      *
+       0270-VALIDATE-JORNAL-OPEN.
+           EVALUATE WK-FS-JORNAL
+               WHEN "00"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERRO: " WK-FS-JORNAL
+                           " NA ABERTURA DO ARQUIVO JORNAL"
+                   PERFORM 0410-CLOSE-DATA
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      *
+       0280-VALIDATE-JORNAL-WRITE.
+           EVALUATE WK-FS-JORNAL
+               WHEN "00"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERRO: " WK-FS-JORNAL
+                           " NA ESCRITA DO ARQUIVO JORNAL"
+                   PERFORM 0410-CLOSE-DATA
+                   PERFORM 0510-END-PROGRAM
+           END-EVALUATE.
+      *
+       0290-VERIFICA-MODO-RESTART.
+           SET MODO-NORMAL TO TRUE.
+           OPEN INPUT PARM-RESTART.
+           IF WK-FS-PARM EQUAL "00"
+               READ PARM-RESTART
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF REG-PARM-RESTART EQUAL "S"
+                           SET MODO-RESTART TO TRUE
+                       END-IF
+               END-READ
+               CLOSE PARM-RESTART
+           END-IF.
+      *
+       0295-POSICIONA-RESTART.
+           OPEN INPUT CKPOINT.
+           IF WK-FS-CKPOINT EQUAL "00"
+               READ CKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CK-ULTIMA-CONTA     TO IDCONTA
+                       MOVE CK-SOMA-SALDOINI    TO WK-SOMA-SALDOINI
+                       MOVE CK-SOMA-SALDOINI-N  TO WK-SOMA-SALDOINI-N
+                       MOVE CK-SOMA-DEBITO      TO WK-SOMA-DEBITO
+                       MOVE CK-SOMA-CREDITO     TO WK-SOMA-CREDITO
+                       START CADCONTA KEY IS GREATER THAN IDCONTA
+                           INVALID KEY
+                               DISPLAY "RESTART: NENHUMA CONTA APOS "
+                                       CK-ULTIMA-CONTA
+                       END-START
+               END-READ
+               CLOSE CKPOINT
+           ELSE
+               DISPLAY "RESTART SOLICITADO SEM CHECKPOINT ANTERIOR"
+           END-IF.
+      *
+       0296-GRAVA-CHECKPOINT.
+           MOVE ZEROS TO WK-CKPOINT-CONTADOR.
+           OPEN OUTPUT CKPOINT.
+           MOVE IDCONTA           TO CK-ULTIMA-CONTA.
+           MOVE WK-SOMA-SALDOINI  TO CK-SOMA-SALDOINI.
+           MOVE WK-SOMA-SALDOINI-N TO CK-SOMA-SALDOINI-N.
+           MOVE WK-SOMA-DEBITO    TO CK-SOMA-DEBITO.
+           MOVE WK-SOMA-CREDITO   TO CK-SOMA-CREDITO.
+           WRITE REG-CKPOINT.
+           CLOSE CKPOINT.
       ******************************************************************
        0300-PROCESS-DATA               SECTION.
        0310-PROCESS-DATA.
-               READ CADCONTA
+               READ CADCONTA NEXT RECORD
                    AT END
                        MOVE "10" TO WK-FS-CADCONTA
                    NOT AT END
                        PERFORM 0240-VALIDATE-CADCONTA-READ
+                       ADD SALDOINI TO WK-SOMA-SALDOINI
                        PERFORM 0320-VERIFICA-TRANSACAO
 
-                       IF TEM-TRANSACAO
-                           MOVE IDCONTA    TO IDCONTA-N
-                           MOVE NOME       TO NOME-N
-                           MOVE SALDOFINAL TO SALDOINI-N
-                           WRITE REG-CONTAN
-                           PERFORM 0260-VALIDATE-CADCONTAN-WRITE
-                           DISPLAY "ESCRITO SUCESSO!"
-                           PERFORM 0340-MOSTRA-REGISTRO-NOVO
+                       MOVE IDCONTA    TO IDCONTA-N
+                       MOVE NOME       TO NOME-N
+                       MOVE SALDOFINAL TO SALDOINI-N
+                       MOVE STATUS-CONTA TO STATUS-CONTAN
+                       MOVE TIPO-CONTA TO TIPO-CONTAN
+                       ADD SALDOINI-N TO WK-SOMA-SALDOINI-N
+                       WRITE REG-CONTAN
+                       PERFORM 0260-VALIDATE-CADCONTAN-WRITE
+                       DISPLAY "ESCRITO SUCESSO!"
+                       PERFORM 0340-MOSTRA-REGISTRO-NOVO
+
+                       ADD 1 TO WK-CKPOINT-CONTADOR
+                       IF WK-CKPOINT-CONTADOR >= WK-CKPOINT-INTERVALO
+                           PERFORM 0296-GRAVA-CHECKPOINT
                        END-IF
                END-READ.
       *
@@ -183,6 +329,12 @@
            MOVE    ZEROS                  TO WK-ULTIMO-IDTRANS.
            MOVE    "00"                   TO WK-FS-CADTRANS.
 
+           IF NOT CONTA-ATIVA
+               DISPLAY "CONTA " IDCONTA " STATUS " STATUS-CONTA
+                       " - TRANSACOES IGNORADAS"
+               EXIT PARAGRAPH
+           END-IF.
+
            START CADTRANS KEY IS NOT LESS THAN FD-IDCONTA
                INVALID KEY
                    MOVE "10" TO WK-FS-CADTRANS
@@ -212,26 +364,59 @@
                END-READ
            END-PERFORM.
       *            
-       0330-CALCULA-SALDO.   
+       0330-CALCULA-SALDO.
+           MOVE SALDOFINAL TO WK-SALDO-ANTES.
            EVALUATE FD-TIPO
                WHEN 1
                    SUBTRACT FD-VALOR FROM SALDOFINAL
+                   ADD      FD-VALOR TO WK-SOMA-DEBITO
                WHEN 2
                    ADD      FD-VALOR TO SALDOFINAL
-           END-EVALUATE.           
+                   ADD      FD-VALOR TO WK-SOMA-CREDITO
+           END-EVALUATE.
+
+           MOVE IDCONTA         TO JR-IDCONTA.
+           MOVE FD-IDTRANS      TO JR-IDTRANS.
+           MOVE FD-TIPO         TO JR-TIPO.
+           MOVE FD-VALOR        TO JR-VALOR.
+           MOVE WK-SALDO-ANTES  TO JR-SALDO-ANTES.
+           MOVE SALDOFINAL      TO JR-SALDO-DEPOIS.
+           WRITE REG-JORNAL.
+           PERFORM 0280-VALIDATE-JORNAL-WRITE.
       *
        0340-MOSTRA-REGISTRO-NOVO.
            DISPLAY "+====================================+".
            DISPLAY "IDCONTA................. " IDCONTA
-           DISPLAY "NOME.................... " NOME         
+           DISPLAY "NOME.................... " NOME
            DISPLAY "TOTAL CONTA " IDCONTA ": " SALDOFINAL.
-           DISPLAY "+====================================+".            
+           DISPLAY "+====================================+".
+      *
+       0345-RECONCILIA-TOTAIS.
+           COMPUTE WK-SALDO-ESPERADO =
+                   WK-SOMA-SALDOINI + WK-SOMA-CREDITO - WK-SOMA-DEBITO.
+           COMPUTE WK-VARIACAO =
+                   WK-SOMA-SALDOINI-N - WK-SALDO-ESPERADO.
+
+           DISPLAY "+==========================================+".
+           DISPLAY "*     RECONCILIACAO DE FECHAMENTO CALCSALDO *".
+           DISPLAY "SOMA SALDOINI  (CADCONTA)... " WK-SOMA-SALDOINI.
+           DISPLAY "SOMA CREDITOS  (CADTRANS)... " WK-SOMA-CREDITO.
+           DISPLAY "SOMA DEBITOS   (CADTRANS)... " WK-SOMA-DEBITO.
+           DISPLAY "SALDO ESPERADO............ " WK-SALDO-ESPERADO.
+           DISPLAY "SOMA SALDOINI-N (CADCONTAN) " WK-SOMA-SALDOINI-N.
+           IF WK-VARIACAO EQUAL ZEROS
+               DISPLAY "RECONCILIACAO: PASS - VARIACAO 0,00"
+           ELSE
+               DISPLAY "RECONCILIACAO: FAIL - VARIACAO " WK-VARIACAO
+           END-IF.
+           DISPLAY "+==========================================+".
       ******************************************************************
        0400-CLOSE-DATA                 SECTION.
        0410-CLOSE-DATA.
            CLOSE CADCONTA.
            CLOSE CADTRANS.
            CLOSE CADCONTAN.
+           CLOSE JORNAL.
            IF WK-FS-CADCONTAN NOT EQUAL "00" THEN
                DISPLAY "ERRO " WK-FS-CADCONTAN " AO FECHAR CADCONTAN" 
            ELSE
@@ -239,5 +424,5 @@
       ******************************************************************
        0500-END-PROGRAM                SECTION.
        0510-END-PROGRAM.
-           STOP RUN.
+           GOBACK.
        END PROGRAM CALCSALDO.
