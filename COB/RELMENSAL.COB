@@ -0,0 +1,247 @@
+      ******************************************************************
+      * FILE NAME   : RELMENSAL                                        *
+      * DATE        : 2025-05-21                                       *
+      * AUTHOR      : EDU360 COLLAB TEAM                               *
+      *               THIAGO SOUZA                                     *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : MONTHLY SUMMARY OF DEBITS/CREDITS PER ACCOUNT    *
+      ******************************************************************
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID. RELMENSAL.
+      ******************************************************************
+       ENVIRONMENT                     DIVISION.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT CADCONTA ASSIGN TO "C:\teste\cadconta.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS SEQUENTIAL
+               RECORD KEY   IS IDCONTA
+               FILE STATUS  IS WK-FS-CADCONTA.
+      *
+           SELECT CADTRANS ASSIGN TO "C:\teste\cadtrans.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS FD-IDTRANS
+               ALTERNATE RECORD KEY IS FD-IDCONTA
+               WITH DUPLICATES
+               FILE STATUS  IS WK-FS-CADTRANS.
+      ******************************************************************
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD  CADCONTA.
+       COPY CADCONTA.
+
+       FD  CADTRANS.
+       COPY CADTRANS-REC.
+
+       WORKING-STORAGE                 SECTION.
+      *---> Variaveis de status
+       77  WK-FS-CADCONTA            PIC X(02)    VALUE ZEROS.
+       77  WK-FS-CADTRANS            PIC X(02)    VALUE ZEROS.
+
+       77  WK-ULTIMO-IDTRANS         PIC 9(08)    VALUE ZEROS.
+       77  WK-TOTAL-DEBITO-CTA       PIC 9(07)V99 VALUE ZEROS.
+       77  WK-TOTAL-CREDITO-CTA      PIC 9(07)V99 VALUE ZEROS.
+       77  WK-TOTAL-DEBITO-GERAL     PIC 9(09)V99 VALUE ZEROS.
+       77  WK-TOTAL-CREDITO-GERAL    PIC 9(09)V99 VALUE ZEROS.
+      *---> Totais por categoria - conta corrente e acumulado geral
+       77  WK-CAT-AL-CTA             PIC 9(07)V99 VALUE ZEROS.
+       77  WK-CAT-UT-CTA             PIC 9(07)V99 VALUE ZEROS.
+       77  WK-CAT-SA-CTA             PIC 9(07)V99 VALUE ZEROS.
+       77  WK-CAT-TR-CTA             PIC 9(07)V99 VALUE ZEROS.
+       77  WK-CAT-OU-CTA             PIC 9(07)V99 VALUE ZEROS.
+       77  WK-CAT-AL-GERAL           PIC 9(09)V99 VALUE ZEROS.
+       77  WK-CAT-UT-GERAL           PIC 9(09)V99 VALUE ZEROS.
+       77  WK-CAT-SA-GERAL           PIC 9(09)V99 VALUE ZEROS.
+       77  WK-CAT-TR-GERAL           PIC 9(09)V99 VALUE ZEROS.
+       77  WK-CAT-OU-GERAL           PIC 9(09)V99 VALUE ZEROS.
+
+      ******************************************************************
+       PROCEDURE                       DIVISION.
+       0000-PRINCIPAL                  SECTION.
+       0010-PRINCIPAL.
+           PERFORM 0110-OPEN-DATA.
+           DISPLAY "+==========================================+".
+           DISPLAY "*        RELATORIO MENSAL DE MOVIMENTO      *".
+           DISPLAY "+==========================================+".
+           PERFORM 0310-PROCESS-DATA UNTIL WK-FS-CADCONTA EQUAL "10".
+           PERFORM 0320-MOSTRA-TOTAL-GERAL.
+           PERFORM 0400-CLOSE-DATA.
+           PERFORM 0500-END-PROGRAM.
+      ******************************************************************
+       0100-OPEN-DATA                  SECTION.
+       0110-OPEN-DATA.
+           OPEN INPUT   CADCONTA.
+           PERFORM 0210-VALIDATE-CADCONTA-OPEN.
+
+           OPEN INPUT CADTRANS.
+           PERFORM 0220-VALIDATE-CADTRANS-OPEN.
+      ******************************************************************
+       0200-VALIDATE-DATA              SECTION.
+       0210-VALIDATE-CADCONTA-OPEN.
+           EVALUATE WK-FS-CADCONTA
+               WHEN "00"
+                   CONTINUE
+               WHEN "10"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERRO: " WK-FS-CADCONTA
+                           " NA ABERTURA DO ARQUIVO CADCONTA"
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      *
+       0220-VALIDATE-CADTRANS-OPEN.
+           EVALUATE WK-FS-CADTRANS
+               WHEN "00"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERRO: " WK-FS-CADTRANS
+                           " NA ABERTURA DO ARQUIVO CADTRANS"
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      *
+       0240-VALIDATE-CADCONTA-READ.
+           EVALUATE WK-FS-CADCONTA
+               WHEN "00"
+                   CONTINUE
+               WHEN "10"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERRO: " WK-FS-CADCONTA
+                           " NA LEITURA DO ARQUIVO CADCONTA"
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      *
+       0250-VALIDATE-CADTRANS-READ.
+           EVALUATE WK-FS-CADTRANS
+               WHEN "00"
+                   CONTINUE
+               WHEN "10"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERRO: " WK-FS-CADTRANS
+                           " NA LEITURA DO ARQUIVO CADTRANS"
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      ******************************************************************
+       0300-PROCESS-DATA               SECTION.
+       0310-PROCESS-DATA.
+               READ CADCONTA
+                   AT END
+                       MOVE "10" TO WK-FS-CADCONTA
+                   NOT AT END
+                       PERFORM 0240-VALIDATE-CADCONTA-READ
+                       PERFORM 0330-SOMA-TRANSACOES-CONTA
+                       PERFORM 0340-MOSTRA-TOTAL-CONTA
+               END-READ.
+      *
+       0330-SOMA-TRANSACOES-CONTA.
+           MOVE    ZEROS                  TO WK-TOTAL-DEBITO-CTA
+                                             WK-TOTAL-CREDITO-CTA
+                                             WK-CAT-AL-CTA
+                                             WK-CAT-UT-CTA
+                                             WK-CAT-SA-CTA
+                                             WK-CAT-TR-CTA
+                                             WK-CAT-OU-CTA.
+           MOVE    IDCONTA                TO FD-IDCONTA.
+           MOVE    ZEROS                  TO WK-ULTIMO-IDTRANS.
+           MOVE    "00"                   TO WK-FS-CADTRANS.
+
+           IF NOT CONTA-ATIVA
+               DISPLAY "CONTA " IDCONTA " STATUS " STATUS-CONTA
+                       " - TRANSACOES IGNORADAS"
+               EXIT PARAGRAPH
+           END-IF.
+
+           START CADTRANS KEY IS NOT LESS THAN FD-IDCONTA
+               INVALID KEY
+                   MOVE "10" TO WK-FS-CADTRANS
+                   EXIT PARAGRAPH
+           END-START.
+
+           PERFORM UNTIL WK-FS-CADTRANS EQUAL "10"
+               READ CADTRANS NEXT
+                   AT END
+                       MOVE "10" TO WK-FS-CADTRANS
+                       EXIT PARAGRAPH
+                   NOT AT END
+                       IF FD-IDCONTA NOT EQUAL IDCONTA
+                           EXIT PERFORM
+                       END-IF
+
+                       PERFORM 0250-VALIDATE-CADTRANS-READ
+
+                       IF FD-IDTRANS EQUAL WK-ULTIMO-IDTRANS
+                           EXIT PERFORM
+                       ELSE
+                           MOVE FD-IDTRANS TO WK-ULTIMO-IDTRANS
+                           EVALUATE FD-TIPO
+                               WHEN 1
+                                   ADD FD-VALOR TO WK-TOTAL-DEBITO-CTA
+                                   ADD FD-VALOR TO WK-TOTAL-DEBITO-GERAL
+                               WHEN 2
+                                   ADD FD-VALOR TO WK-TOTAL-CREDITO-CTA
+                                   ADD FD-VALOR TO
+                                            WK-TOTAL-CREDITO-GERAL
+                           END-EVALUATE
+                           EVALUATE TRUE
+                               WHEN CATEGORIA-ALIMENTACAO
+                                   ADD FD-VALOR TO WK-CAT-AL-CTA
+                                   ADD FD-VALOR TO WK-CAT-AL-GERAL
+                               WHEN CATEGORIA-UTILIDADES
+                                   ADD FD-VALOR TO WK-CAT-UT-CTA
+                                   ADD FD-VALOR TO WK-CAT-UT-GERAL
+                               WHEN CATEGORIA-SALARIO
+                                   ADD FD-VALOR TO WK-CAT-SA-CTA
+                                   ADD FD-VALOR TO WK-CAT-SA-GERAL
+                               WHEN CATEGORIA-TRANSPORTE
+                                   ADD FD-VALOR TO WK-CAT-TR-CTA
+                                   ADD FD-VALOR TO WK-CAT-TR-GERAL
+                               WHEN CATEGORIA-OUTROS
+                                   ADD FD-VALOR TO WK-CAT-OU-CTA
+                                   ADD FD-VALOR TO WK-CAT-OU-GERAL
+                           END-EVALUATE
+                       END-IF
+               END-READ
+           END-PERFORM.
+      *
+       0340-MOSTRA-TOTAL-CONTA.
+           DISPLAY "CONTA: " IDCONTA "  " NOME.
+           DISPLAY "   TOTAL DEBITOS.......... "
+                   WK-TOTAL-DEBITO-CTA.
+           DISPLAY "   TOTAL CREDITOS......... "
+                   WK-TOTAL-CREDITO-CTA.
+           DISPLAY "   POR CATEGORIA:".
+           DISPLAY "      ALIMENTACAO (AL)... " WK-CAT-AL-CTA.
+           DISPLAY "      UTILIDADES  (UT)... " WK-CAT-UT-CTA.
+           DISPLAY "      SALARIO     (SA)... " WK-CAT-SA-CTA.
+           DISPLAY "      TRANSPORTE  (TR)... " WK-CAT-TR-CTA.
+           DISPLAY "      OUTROS      (OU)... " WK-CAT-OU-CTA.
+      *
+       0320-MOSTRA-TOTAL-GERAL.
+           DISPLAY "+==========================================+".
+           DISPLAY "TOTAL GERAL DE DEBITOS......  "
+                   WK-TOTAL-DEBITO-GERAL.
+           DISPLAY "TOTAL GERAL DE CREDITOS.....  "
+                   WK-TOTAL-CREDITO-GERAL.
+           DISPLAY "TOTAL GERAL POR CATEGORIA:".
+           DISPLAY "   ALIMENTACAO (AL)........  " WK-CAT-AL-GERAL.
+           DISPLAY "   UTILIDADES  (UT)........  " WK-CAT-UT-GERAL.
+           DISPLAY "   SALARIO     (SA)........  " WK-CAT-SA-GERAL.
+           DISPLAY "   TRANSPORTE  (TR)........  " WK-CAT-TR-GERAL.
+           DISPLAY "   OUTROS      (OU)........  " WK-CAT-OU-GERAL.
+           DISPLAY "+==========================================+".
+      ******************************************************************
+       0400-CLOSE-DATA                 SECTION.
+       0410-CLOSE-DATA.
+           CLOSE CADCONTA.
+           CLOSE CADTRANS.
+      ******************************************************************
+       0500-END-PROGRAM                SECTION.
+       0510-END-PROGRAM.
+           GOBACK.
+       END PROGRAM RELMENSAL.
