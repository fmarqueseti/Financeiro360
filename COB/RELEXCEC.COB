@@ -0,0 +1,161 @@
+      ******************************************************************
+      * FILE NAME   : RELEXCEC                                         *
+      * DATE        : 2025-05-22                                       *
+      * AUTHOR      : EDU360 COLLAB TEAM                               *
+      *               THIAGO SOUZA                                     *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : LIST ACCOUNTS BELOW A MINIMUM BALANCE THRESHOLD  *
+      *               FROM THE CADCONTAN FILE PRODUCED BY CALCSALDO    *
+      ******************************************************************
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID. RELEXCEC.
+      ******************************************************************
+       ENVIRONMENT                     DIVISION.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT CADCONTAN ASSIGN TO "C:\teste\cadcontan.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS SEQUENTIAL
+               RECORD KEY   IS IDCONTA-N
+               FILE STATUS  IS WK-FS-CADCONTAN.
+      *
+           SELECT PARM-LIMITE ASSIGN TO "C:\teste\relexcec-limite.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS WK-FS-PARM.
+      *
+           SELECT EXCECOES ASSIGN TO "C:\teste\excecoes.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS WK-FS-EXCECOES.
+      ******************************************************************
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD  CADCONTAN.
+       COPY CADCONTAN.
+
+       FD  PARM-LIMITE.
+       01  REG-PARM-LIMITE           PIC X(12).
+
+       FD  EXCECOES
+             RECORDING MODE IS F.
+       01  REG-EXCECAO.
+           03 EX-IDCONTA             PIC X(04).
+           03 EX-NOME                PIC X(30).
+           03 EX-SALDO               PIC S9(10)V9(02).
+
+       WORKING-STORAGE                 SECTION.
+       77  WK-FS-CADCONTAN           PIC X(02)     VALUE ZEROS.
+       77  WK-FS-PARM                PIC X(02)     VALUE ZEROS.
+       77  WK-FS-EXCECOES            PIC X(02)     VALUE ZEROS.
+
+       77  WK-LIMITE                 PIC S9(10)V9(02) VALUE ZEROS.
+       77  WK-QTD-EXCECOES           PIC 9(04)     VALUE ZEROS.
+
+      ******************************************************************
+       PROCEDURE                       DIVISION.
+       0000-PRINCIPAL                  SECTION.
+       0010-PRINCIPAL.
+           PERFORM 0110-OPEN-DATA.
+           DISPLAY "+==========================================+".
+           DISPLAY "*   RELATORIO DE CONTAS ABAIXO DO LIMITE    *".
+           DISPLAY "*   LIMITE CONFIGURADO: " WK-LIMITE
+           DISPLAY "+==========================================+".
+           PERFORM 0310-PROCESS-DATA UNTIL WK-FS-CADCONTAN EQUAL "10".
+           DISPLAY "TOTAL DE CONTAS EM EXCECAO: " WK-QTD-EXCECOES.
+           PERFORM 0400-CLOSE-DATA.
+           PERFORM 0500-END-PROGRAM.
+      ******************************************************************
+       0100-OPEN-DATA                  SECTION.
+       0110-OPEN-DATA.
+           PERFORM 0290-LE-LIMITE-CONFIGURADO.
+
+           OPEN INPUT CADCONTAN.
+           PERFORM 0210-VALIDATE-CADCONTAN-OPEN.
+
+           OPEN OUTPUT EXCECOES.
+           PERFORM 0220-VALIDATE-EXCECOES-OPEN.
+      ******************************************************************
+       0200-VALIDATE-DATA              SECTION.
+       0210-VALIDATE-CADCONTAN-OPEN.
+           EVALUATE WK-FS-CADCONTAN
+               WHEN "00"
+                   CONTINUE
+               WHEN "10"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERRO: " WK-FS-CADCONTAN
+                           " NA ABERTURA DO ARQUIVO CADCONTAN"
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      *
+       0220-VALIDATE-EXCECOES-OPEN.
+           EVALUATE WK-FS-EXCECOES
+               WHEN "00"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERRO: " WK-FS-EXCECOES
+                           " NA ABERTURA DO ARQUIVO EXCECOES"
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      *
+       0230-VALIDATE-CADCONTAN-READ.
+           EVALUATE WK-FS-CADCONTAN
+               WHEN "00"
+                   CONTINUE
+               WHEN "10"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERRO: " WK-FS-CADCONTAN
+                           " NA LEITURA DO ARQUIVO CADCONTAN"
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      *
+       0290-LE-LIMITE-CONFIGURADO.
+           MOVE ZEROS TO WK-LIMITE.
+           OPEN INPUT PARM-LIMITE.
+           IF WK-FS-PARM EQUAL "00"
+               READ PARM-LIMITE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF REG-PARM-LIMITE IS NUMERIC
+                           MOVE REG-PARM-LIMITE TO WK-LIMITE
+                       END-IF
+               END-READ
+               CLOSE PARM-LIMITE
+           END-IF.
+      ******************************************************************
+       0300-PROCESS-DATA               SECTION.
+       0310-PROCESS-DATA.
+               READ CADCONTAN
+                   AT END
+                       MOVE "10" TO WK-FS-CADCONTAN
+                   NOT AT END
+                       PERFORM 0230-VALIDATE-CADCONTAN-READ
+                       IF SALDOINI-N LESS THAN WK-LIMITE
+                           PERFORM 0320-GRAVA-EXCECAO
+                       END-IF
+               END-READ.
+      *
+       0320-GRAVA-EXCECAO.
+           MOVE IDCONTA-N   TO EX-IDCONTA.
+           MOVE NOME-N      TO EX-NOME.
+           MOVE SALDOINI-N  TO EX-SALDO.
+           WRITE REG-EXCECAO.
+           ADD 1 TO WK-QTD-EXCECOES.
+           DISPLAY "CONTA " IDCONTA-N " " NOME-N
+                   " SALDO: " SALDOINI-N.
+      ******************************************************************
+       0400-CLOSE-DATA                 SECTION.
+       0410-CLOSE-DATA.
+           CLOSE CADCONTAN.
+           CLOSE EXCECOES.
+      ******************************************************************
+       0500-END-PROGRAM                SECTION.
+       0510-END-PROGRAM.
+           GOBACK.
+       END PROGRAM RELEXCEC.
