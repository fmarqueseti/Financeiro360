@@ -0,0 +1,248 @@
+      ******************************************************************
+      * FILE NAME   : CADCONT                                          *
+      * DATE        : 2025-05-07                                       *
+      * AUTHOR      : EDU360 COLLAB TEAM                               *
+      *               FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : LOAD ACCOUNTS FROM SEQUENTIAL TO VSAM FILE       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADCONT.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQ-IN   ASSIGN TO SEQIN
+                           ORGANIZATION IS SEQUENTIAL
+                           ACCESS MODE IS SEQUENTIAL
+                           FILE STATUS IS WS-STATUS-IN.
+      *
+           SELECT VSAM-OUT ASSIGN TO VSAMOUT
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS DYNAMIC
+                           RECORD KEY IS IDCONTA
+                           FILE STATUS IS WS-STATUS-OUT.
+      *
+           SELECT REJEITOS ASSIGN TO REJEITOS
+                           ORGANIZATION IS SEQUENTIAL
+                           ACCESS MODE IS SEQUENTIAL
+                           FILE STATUS IS WS-STATUS-REJ.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEQ-IN
+             RECORDING MODE IS F.
+       01  SEQ-RECORD.
+           03 SR-IDCONTA         PIC X(04).
+           03 SR-IDCONTA-N       REDEFINES SR-IDCONTA
+                                 PIC 9(04).
+           03 SR-NOME            PIC X(30).
+           03 SR-SALDOINI        PIC 9(10)V9(02).
+           03 SR-SALDOINI-S      REDEFINES SR-SALDOINI
+                                 PIC S9(10)V9(02).
+           03 SR-STATUS          PIC X(01).
+           03 SR-TIPO            PIC X(01).
+           03 FILLER             PIC X(52).
+       01  SEQ-TRAILER.
+           03 ST-MARCA           PIC X(04).
+           03 ST-QTD-REGS        PIC 9(10).
+           03 ST-SOMA-SALDO      PIC 9(10)V9(02).
+           03 FILLER             PIC X(74).
+      *
+       FD  VSAM-OUT.
+       COPY CADCONTA.
+      *
+       FD  REJEITOS
+             RECORDING MODE IS F.
+       01  REG-REJEITO.
+           03 RJ-IDCONTA         PIC X(04).
+           03 RJ-NOME            PIC X(30).
+           03 RJ-CAMPO           PIC X(10).
+           03 RJ-MOTIVO          PIC X(40).
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-STATUS-IN          PIC XX.
+       77  WS-STATUS-OUT         PIC XX.
+       77  WS-STATUS-REJ         PIC XX.
+       77  WS-REG-COUNT          PIC 9(4)  VALUE ZEROES.
+       77  WS-ERR-COUNT          PIC 9(4)  VALUE ZEROES.
+       77  WS-UPD-COUNT          PIC 9(4)  VALUE ZEROES.
+      *
+       77  WS-REJ-CAMPO          PIC X(10) VALUE SPACES.
+       77  WS-REJ-MOTIVO         PIC X(40) VALUE SPACES.
+      *
+       77  WS-TRAILER-QTD        PIC 9(10)     VALUE ZEROS.
+       77  WS-TRAILER-SOMA       PIC 9(10)V9(02) VALUE ZEROS.
+       77  WS-SOMA-CARGA         PIC 9(10)V9(02) VALUE ZEROS.
+       01  WS-SW-TRAILER         PIC X        VALUE "N".
+           88 TRAILER-RECEBIDO                VALUE "S".
+      *
+       77  WS-ABEND-CODE         PIC XX    VALUE SPACES.
+       77  WS-ABEND-MESSAGE      PIC X(30) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+       100-OPEN-DATA SECTION.
+           OPEN INPUT SEQ-IN.
+           IF WS-STATUS-IN NOT EQUAL "00"
+               MOVE WS-STATUS-IN          TO WS-ABEND-CODE
+               MOVE "FILE SEQIN IO/ERROR" TO WS-ABEND-MESSAGE
+               PERFORM 500-ABEND THRU 600-END-PROGRAM
+           END-IF.
+
+           OPEN I-O VSAM-OUT.
+           IF WS-STATUS-OUT NOT EQUAL "00"
+               MOVE WS-STATUS-OUT           TO WS-ABEND-CODE
+               MOVE "FILE VSAMOUT IO/ERROR" TO WS-ABEND-MESSAGE
+               PERFORM 500-ABEND THRU 600-END-PROGRAM
+           END-IF.
+
+           OPEN OUTPUT REJEITOS.
+           IF WS-STATUS-REJ NOT EQUAL "00"
+               MOVE WS-STATUS-REJ            TO WS-ABEND-CODE
+               MOVE "FILE REJEITOS IO/ERROR" TO WS-ABEND-MESSAGE
+               PERFORM 500-ABEND THRU 600-END-PROGRAM
+           END-IF.
+      *
+       200-VALIDATE-DATA SECTION.
+           EXIT.
+      *
+       300-PROCESS-DATA SECTION.
+           PERFORM UNTIL WS-STATUS-IN = "10"
+               READ SEQ-IN
+                   AT END
+                       MOVE "10" TO WS-STATUS-IN
+                   NOT AT END
+                       IF SR-IDCONTA EQUAL "TRLR"
+                           PERFORM 320-PROCESS-TRAILER
+                       ELSE
+                           PERFORM 310-PROCESS-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           PERFORM 330-VALIDA-TOTAIS.
+
+           PERFORM 400-CLOSE-DATA.
+           PERFORM 600-END-PROGRAM.
+      *
+        310-PROCESS-RECORD SECTION.
+           IF SR-IDCONTA EQUAL SPACES
+               MOVE "IDCONTA"              TO WS-REJ-CAMPO
+               MOVE "IDCONTA EM BRANCO"    TO WS-REJ-MOTIVO
+               PERFORM 315-REJEITAR-REGISTRO
+           ELSE IF SR-IDCONTA-N NOT NUMERIC
+               MOVE "IDCONTA"              TO WS-REJ-CAMPO
+               MOVE "IDCONTA NAO NUMERICO" TO WS-REJ-MOTIVO
+               PERFORM 315-REJEITAR-REGISTRO
+           ELSE IF SR-NOME EQUAL SPACES
+               MOVE "NOME"                 TO WS-REJ-CAMPO
+               MOVE "NOME EM BRANCO"       TO WS-REJ-MOTIVO
+               PERFORM 315-REJEITAR-REGISTRO
+           ELSE IF SR-SALDOINI NOT NUMERIC
+               MOVE "SALDOINI"             TO WS-REJ-CAMPO
+               MOVE "SALDOINI INVALIDO OU NEGATIVO"
+                                           TO WS-REJ-MOTIVO
+               PERFORM 315-REJEITAR-REGISTRO
+           ELSE IF SR-SALDOINI-S LESS THAN ZERO
+               MOVE "SALDOINI"             TO WS-REJ-CAMPO
+               MOVE "SALDOINI INVALIDO OU NEGATIVO"
+                                           TO WS-REJ-MOTIVO
+               PERFORM 315-REJEITAR-REGISTRO
+           ELSE IF SR-STATUS NOT EQUAL "A" AND SR-STATUS NOT EQUAL "B"
+                                        AND SR-STATUS NOT EQUAL "E"
+               MOVE "STATUS"               TO WS-REJ-CAMPO
+               MOVE "STATUS DE CONTA INVALIDO (A/B/E)"
+                                           TO WS-REJ-MOTIVO
+               PERFORM 315-REJEITAR-REGISTRO
+           ELSE IF SR-TIPO NOT EQUAL "C" AND SR-TIPO NOT EQUAL "P"
+               MOVE "TIPO"                 TO WS-REJ-CAMPO
+               MOVE "TIPO DE CONTA INVALIDO (C/P)"
+                                           TO WS-REJ-MOTIVO
+               PERFORM 315-REJEITAR-REGISTRO
+           ELSE
+               MOVE SR-IDCONTA  TO IDCONTA
+               MOVE SR-NOME     TO NOME
+               MOVE SR-SALDOINI TO SALDOINI
+               MOVE SR-STATUS   TO STATUS-CONTA
+               MOVE SR-TIPO     TO TIPO-CONTA
+
+               WRITE REG-CTA
+                   INVALID KEY
+                       PERFORM 316-ATUALIZAR-REGISTRO
+                   NOT INVALID KEY
+                       ADD 1        TO WS-REG-COUNT
+                       ADD SR-SALDOINI TO WS-SOMA-CARGA
+               END-WRITE
+           END-IF.
+      *
+       316-ATUALIZAR-REGISTRO SECTION.
+           REWRITE REG-CTA
+               INVALID KEY
+                   MOVE "IDCONTA"              TO WS-REJ-CAMPO
+                   MOVE "FALHA AO ATUALIZAR CONTA EXISTENTE"
+                                               TO WS-REJ-MOTIVO
+                   PERFORM 315-REJEITAR-REGISTRO
+               NOT INVALID KEY
+                   ADD 1        TO WS-UPD-COUNT
+                   ADD 1        TO WS-REG-COUNT
+                   ADD SR-SALDOINI TO WS-SOMA-CARGA
+           END-REWRITE.
+      *
+       315-REJEITAR-REGISTRO SECTION.
+           MOVE SR-IDCONTA    TO RJ-IDCONTA.
+           MOVE SR-NOME       TO RJ-NOME.
+           MOVE WS-REJ-CAMPO  TO RJ-CAMPO.
+           MOVE WS-REJ-MOTIVO TO RJ-MOTIVO.
+           WRITE REG-REJEITO.
+           ADD 1 TO WS-ERR-COUNT.
+      *
+       320-PROCESS-TRAILER SECTION.
+           MOVE ST-QTD-REGS   TO WS-TRAILER-QTD.
+           MOVE ST-SOMA-SALDO TO WS-TRAILER-SOMA.
+           SET TRAILER-RECEBIDO TO TRUE.
+      *
+       330-VALIDA-TOTAIS SECTION.
+           IF NOT TRAILER-RECEBIDO
+               MOVE "02"                       TO WS-ABEND-CODE
+               MOVE "TRAILER DE CONTROLE AUSENTE" TO WS-ABEND-MESSAGE
+               PERFORM 400-CLOSE-DATA
+               PERFORM 500-ABEND THRU 600-END-PROGRAM
+           END-IF.
+
+           IF WS-REG-COUNT NOT EQUAL WS-TRAILER-QTD
+               MOVE "03"                       TO WS-ABEND-CODE
+               MOVE "QTDE CARREGADA DIF TRAILER" TO WS-ABEND-MESSAGE
+               PERFORM 400-CLOSE-DATA
+               PERFORM 500-ABEND THRU 600-END-PROGRAM
+           END-IF.
+
+           IF WS-SOMA-CARGA NOT EQUAL WS-TRAILER-SOMA
+               MOVE "04"                       TO WS-ABEND-CODE
+               MOVE "SOMA SALDOINI DIF TRAILER" TO WS-ABEND-MESSAGE
+               PERFORM 400-CLOSE-DATA
+               PERFORM 500-ABEND THRU 600-END-PROGRAM
+           END-IF.
+      *
+       400-CLOSE-DATA SECTION.
+           CLOSE SEQ-IN.
+           CLOSE VSAM-OUT.
+           CLOSE REJEITOS.
+      *
+       500-ABEND SECTION.
+           DISPLAY "**********************************************".
+           DISPLAY "* ************** ABEND ROUTINE ************* *".
+           DISPLAY "* ABEND CODE: " WS-ABEND-CODE
+                                       "                             *".
+           DISPLAY "* ABEND MSG : " WS-ABEND-MESSAGE " *".
+           MOVE 16 TO RETURN-CODE.
+       600-END-PROGRAM SECTION.
+           DISPLAY "**********************************************".
+           DISPLAY "* ******* PROGRAM CADCONTA STATISTICS ****** *".
+           DISPLAY "* LOAD COMPLETE: " WS-REG-COUNT
+                                            "                        *".
+           DISPLAY "* UPDATED      : " WS-UPD-COUNT
+                                            "                        *".
+           DISPLAY "* ERRORS       : " WS-ERR-COUNT
+                                            "                        *".
+           DISPLAY "**********************************************".
+           GOBACK.
